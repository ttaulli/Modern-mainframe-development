@@ -1,14 +1,152 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEMPERATURE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT READINGS-FILE ASSIGN TO
+           "READINGS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ALERT-FILE ASSIGN TO
+           "ALERT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD READINGS-FILE.
+       01 READING-RECORD.
+           05 RDG-SITE-ID PIC X(10).
+           05 RDG-TIMESTAMP PIC 9(12).
+           05 RDG-TEMPERATURE PIC S9(3).
+           05 RDG-UNIT PIC X(1).
+       FD ALERT-FILE.
+       01 ALERT-RECORD.
+           05 ALT-SITE-ID PIC X(10).
+           05 ALT-TEMPERATURE PIC S9(3).
+           05 ALT-TIMESTAMP PIC 9(12).
+           05 ALT-MESSAGE PIC X(30).
        WORKING-STORAGE SECTION.
-       01 TEMPERATURE PIC 9(3) VALUE 0.
+       01 WS-MODE PIC X VALUE "I".
+       01 TEMPERATURE PIC S9(3) VALUE 0.
+       01 WS-UNIT PIC X(1) VALUE "F".
+       01 WS-TEMPERATURE-F PIC S9(3) VALUE 0.
+       01 WS-READINGS-EOF PIC X VALUE "N".
+       01 WS-SITE-ID PIC X(10) VALUE SPACES.
+       01 WS-TIMESTAMP PIC 9(12) VALUE 0.
+       01 WS-SITE-COUNT PIC 9(4) VALUE 0.
+       01 WS-SITE-TABLE.
+           05 WS-SITE-ENTRY OCCURS 200 TIMES INDEXED BY SITE-IDX.
+               10 WS-ST-SITE-ID PIC X(10).
+               10 WS-ST-READING-COUNT PIC 9(6).
+               10 WS-ST-MIN PIC S9(3).
+               10 WS-ST-MAX PIC S9(3).
+               10 WS-ST-TOTAL PIC S9(9).
+       01 WS-SITE-FOUND PIC 9(4) VALUE 0.
+       01 WS-AVERAGE PIC S9(3)V9(2) VALUE 0.
        PROCEDURE DIVISION.
-       DISPLAY "Enter the temperature : "
-       ACCEPT TEMPERATURE
-           IF TEMPERATURE <= 32 THEN
-              DISPLAY "It is freezing"
+       100-MAIN.
+           OPEN OUTPUT ALERT-FILE
+           DISPLAY "Run in interactive or batch mode? (I/B)"
+           ACCEPT WS-MODE
+           IF WS-MODE = "B" OR WS-MODE = "b"
+               PERFORM 300-BATCH-RUN
            ELSE
-              DISPLAY "It is not freezing"
+               PERFORM 200-INTERACTIVE-RUN
            END-IF
-       GOBACK.
+           CLOSE ALERT-FILE
+           GOBACK.
+       200-INTERACTIVE-RUN.
+           DISPLAY "Enter the site ID"
+           ACCEPT WS-SITE-ID
+           DISPLAY "Enter the temperature"
+           ACCEPT TEMPERATURE
+           DISPLAY "Enter the unit (F/C)"
+           ACCEPT WS-UNIT
+           MOVE 0 TO WS-TIMESTAMP
+           PERFORM 400-EVALUATE-READING.
+       300-BATCH-RUN.
+           OPEN INPUT READINGS-FILE
+           READ READINGS-FILE
+               AT END MOVE "Y" TO WS-READINGS-EOF
+           END-READ
+           PERFORM UNTIL WS-READINGS-EOF = "Y"
+               MOVE RDG-SITE-ID TO WS-SITE-ID
+               MOVE RDG-TEMPERATURE TO TEMPERATURE
+               MOVE RDG-UNIT TO WS-UNIT
+               MOVE RDG-TIMESTAMP TO WS-TIMESTAMP
+               PERFORM 400-EVALUATE-READING
+               READ READINGS-FILE
+                   AT END MOVE "Y" TO WS-READINGS-EOF
+               END-READ
+           END-PERFORM
+           CLOSE READINGS-FILE
+           PERFORM 500-PRINT-SUMMARY.
+       400-EVALUATE-READING.
+           MOVE FUNCTION UPPER-CASE(WS-UNIT) TO WS-UNIT
+           IF WS-UNIT = "C"
+               COMPUTE WS-TEMPERATURE-F =
+                   (TEMPERATURE * 9 / 5) + 32
+           ELSE
+               MOVE TEMPERATURE TO WS-TEMPERATURE-F
+           END-IF
+           EVALUATE TRUE
+               WHEN WS-TEMPERATURE-F <= 15
+                   DISPLAY "Hard freeze warning for " WS-SITE-ID
+                   PERFORM 450-WRITE-ALERT
+               WHEN WS-TEMPERATURE-F <= 32
+                   DISPLAY "Frost advisory for " WS-SITE-ID
+                   PERFORM 450-WRITE-ALERT
+               WHEN WS-TEMPERATURE-F >= 95
+                   DISPLAY "Heat advisory for " WS-SITE-ID
+               WHEN OTHER
+                   DISPLAY "It is not freezing"
+           END-EVALUATE
+           PERFORM 460-ACCUMULATE-SITE.
+       450-WRITE-ALERT.
+           MOVE WS-SITE-ID TO ALT-SITE-ID
+           MOVE WS-TEMPERATURE-F TO ALT-TEMPERATURE
+           MOVE WS-TIMESTAMP TO ALT-TIMESTAMP
+           IF WS-TEMPERATURE-F <= 15
+               MOVE "HARD FREEZE" TO ALT-MESSAGE
+           ELSE
+               MOVE "FROST ADVISORY" TO ALT-MESSAGE
+           END-IF
+           WRITE ALERT-RECORD.
+       460-ACCUMULATE-SITE.
+           MOVE 0 TO WS-SITE-FOUND
+           PERFORM VARYING SITE-IDX FROM 1 BY 1
+               UNTIL SITE-IDX > WS-SITE-COUNT
+               IF WS-ST-SITE-ID(SITE-IDX) = WS-SITE-ID
+                   MOVE SITE-IDX TO WS-SITE-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-SITE-FOUND = 0 AND WS-SITE-COUNT < 200
+               ADD 1 TO WS-SITE-COUNT
+               MOVE WS-SITE-COUNT TO WS-SITE-FOUND
+               MOVE WS-SITE-ID TO WS-ST-SITE-ID(WS-SITE-FOUND)
+               MOVE 0 TO WS-ST-READING-COUNT(WS-SITE-FOUND)
+               MOVE WS-TEMPERATURE-F TO WS-ST-MIN(WS-SITE-FOUND)
+               MOVE WS-TEMPERATURE-F TO WS-ST-MAX(WS-SITE-FOUND)
+               MOVE 0 TO WS-ST-TOTAL(WS-SITE-FOUND)
+           END-IF
+           IF WS-SITE-FOUND = 0
+               DISPLAY "Site table full, reading skipped for "
+                   WS-SITE-ID
+           ELSE
+               ADD 1 TO WS-ST-READING-COUNT(WS-SITE-FOUND)
+               ADD WS-TEMPERATURE-F TO WS-ST-TOTAL(WS-SITE-FOUND)
+               IF WS-TEMPERATURE-F < WS-ST-MIN(WS-SITE-FOUND)
+                   MOVE WS-TEMPERATURE-F TO WS-ST-MIN(WS-SITE-FOUND)
+               END-IF
+               IF WS-TEMPERATURE-F > WS-ST-MAX(WS-SITE-FOUND)
+                   MOVE WS-TEMPERATURE-F TO WS-ST-MAX(WS-SITE-FOUND)
+               END-IF
+           END-IF.
+       500-PRINT-SUMMARY.
+           PERFORM VARYING SITE-IDX FROM 1 BY 1
+               UNTIL SITE-IDX > WS-SITE-COUNT
+               COMPUTE WS-AVERAGE =
+                   WS-ST-TOTAL(SITE-IDX) / WS-ST-READING-COUNT(SITE-IDX)
+               DISPLAY "Site " WS-ST-SITE-ID(SITE-IDX)
+               DISPLAY "  Min: " WS-ST-MIN(SITE-IDX)
+               DISPLAY "  Max: " WS-ST-MAX(SITE-IDX)
+               DISPLAY "  Average: " WS-AVERAGE
+           END-PERFORM.
