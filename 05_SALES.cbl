@@ -6,6 +6,15 @@
            SELECT SALES-FILE ASSIGN TO
            "Sales.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALES-REPORT-FILE ASSIGN TO
+           "SALES-REPORT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PRIOR-PERIOD-FILE ASSIGN TO
+           "PRIOR-SALES.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO
+           "SALES-EXCEPTIONS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD SALES-FILE.
@@ -13,30 +22,166 @@
        88 END-OF-FILE VALUE HIGH-VALUES.
            02 LOCATION-NO PIC 99.
            02 RECEIPTS PIC 9(4).
+       FD SALES-REPORT-FILE.
+       01 SALES-REPORT-RECORD PIC X(86).
+       FD PRIOR-PERIOD-FILE.
+       01 PRIOR-PERIOD-RECORD.
+           05 PRIOR-LOCATION-NO PIC 99.
+           05 PRIOR-TOTAL PIC 9(6).
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+           05 EXC-LOCATION-NO PIC 99.
+           05 EXC-REASON PIC X(40).
        WORKING-STORAGE SECTION.
        01 SALES-TABLE.
-           05 SALES-TOTALS PIC 9(4) OCCURS 5 TIMES.
+           05 SALES-TOTALS PIC 9(6) OCCURS 5 TIMES.
 
+       01 LOCATION-MASTER-TABLE.
+           05 FILLER PIC X(22) VALUE "01DOWNTOWN            ".
+           05 FILLER PIC X(22) VALUE "02UPTOWN              ".
+           05 FILLER PIC X(22) VALUE "03WESTSIDE            ".
+           05 FILLER PIC X(22) VALUE "04EASTSIDE            ".
+           05 FILLER PIC X(22) VALUE "05NORTHEND            ".
+       01 LOCATION-MASTER-REDEFINED REDEFINES LOCATION-MASTER-TABLE.
+           05 LM-ENTRY OCCURS 5 TIMES.
+               10 LM-LOCATION-NO PIC 99.
+               10 LM-LOCATION-NAME PIC X(20).
+       01 WS-PRIOR-TOTALS PIC 9(6) OCCURS 5 TIMES VALUE 0.
+       01 WS-PRIOR-EOF PIC X VALUE "N".
        01 LOCATION-COUNTER PIC 99.
-       01 SALES-FORMAT PIC $$$,$$$.
+       01 SALES-FORMAT PIC $,$$$,$$$.
+       01 WS-GRAND-TOTAL PIC 9(6) VALUE 0.
+       01 WS-AVERAGE PIC 9(6) VALUE 0.
+       01 WS-BEST-LOCATION PIC 99 VALUE 1.
+       01 WS-WORST-LOCATION PIC 99 VALUE 1.
+       01 WS-CHANGE-AMOUNT PIC S9(6) VALUE 0.
+       01 WS-FORMAT-CHANGE PIC -$,$$$,$$$.
+       01 WS-LOOKUP-INDEX PIC 99.
+       01 WS-NAME-FOUND PIC X(20) VALUE SPACES.
        PROCEDURE DIVISION.
-       MOVE ZEROES TO SALES-TABLE
-       OPEN INPUT SALES-FILE
+       100-START-PROGRAM.
+           MOVE ZEROES TO SALES-TABLE
+           OPEN INPUT SALES-FILE
+           OPEN OUTPUT EXCEPTION-FILE
            READ SALES-FILE
-           AT END SET END-OF-FILE TO TRUE
-       END-READ
-       PERFORM UNTIL END-OF-FILE
-       MOVE RECEIPTS TO SALES-TOTALS(LOCATION-NO)
-           READ SALES-FILE
-           AT END SET END-OF-FILE TO TRUE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ
+           PERFORM UNTIL END-OF-FILE
+               IF LOCATION-NO >= 1 AND LOCATION-NO <= 5
+                   ADD RECEIPTS TO SALES-TOTALS(LOCATION-NO)
+               ELSE
+                   MOVE LOCATION-NO TO EXC-LOCATION-NO
+                   MOVE "UNKNOWN LOCATION NUMBER" TO EXC-REASON
+                   WRITE EXCEPTION-RECORD
+               END-IF
+               READ SALES-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE SALES-FILE
+           CLOSE EXCEPTION-FILE
+           PERFORM 150-LOAD-PRIOR-PERIOD
+           PERFORM 200-PRINT-REPORT
+           PERFORM 300-SAVE-CURRENT-AS-PRIOR
+           GOBACK.
+       150-LOAD-PRIOR-PERIOD.
+           OPEN INPUT PRIOR-PERIOD-FILE
+           READ PRIOR-PERIOD-FILE
+               AT END MOVE "Y" TO WS-PRIOR-EOF
            END-READ
-       END-PERFORM
-       DISPLAY " Monthly Sales By Location"
-       PERFORM VARYING LOCATION-COUNTER FROM 1 BY 1
-           UNTIL LOCATION-COUNTER GREATER THAN 5
-           MOVE SALES-TOTALS(LOCATION-COUNTER) TO SALES-FORMAT
-           DISPLAY "Sales for location number ", LOCATION-COUNTER
-           " " SALES-FORMAT
-       END-PERFORM
-       CLOSE SALES-FILE
-       GOBACK.
+           PERFORM UNTIL WS-PRIOR-EOF = "Y"
+               IF PRIOR-LOCATION-NO >= 1 AND PRIOR-LOCATION-NO <= 5
+                   MOVE PRIOR-TOTAL TO
+                       WS-PRIOR-TOTALS(PRIOR-LOCATION-NO)
+               END-IF
+               READ PRIOR-PERIOD-FILE
+                   AT END MOVE "Y" TO WS-PRIOR-EOF
+               END-READ
+           END-PERFORM
+           CLOSE PRIOR-PERIOD-FILE.
+       200-PRINT-REPORT.
+           OPEN OUTPUT SALES-REPORT-FILE
+           MOVE " Monthly Sales By Location" TO SALES-REPORT-RECORD
+           WRITE SALES-REPORT-RECORD
+           MOVE 0 TO WS-GRAND-TOTAL
+           MOVE 1 TO WS-BEST-LOCATION
+           MOVE 1 TO WS-WORST-LOCATION
+           PERFORM VARYING LOCATION-COUNTER FROM 1 BY 1
+               UNTIL LOCATION-COUNTER GREATER THAN 5
+               PERFORM 250-LOOKUP-LOCATION-NAME
+               MOVE SALES-TOTALS(LOCATION-COUNTER) TO SALES-FORMAT
+               COMPUTE WS-CHANGE-AMOUNT =
+                   SALES-TOTALS(LOCATION-COUNTER) -
+                   WS-PRIOR-TOTALS(LOCATION-COUNTER)
+               MOVE WS-CHANGE-AMOUNT TO WS-FORMAT-CHANGE
+               STRING "Sales for location " LOCATION-COUNTER
+                   " (" WS-NAME-FOUND ") " SALES-FORMAT
+                   " change vs last month " WS-FORMAT-CHANGE
+                   DELIMITED BY SIZE INTO SALES-REPORT-RECORD
+               WRITE SALES-REPORT-RECORD
+               ADD SALES-TOTALS(LOCATION-COUNTER) TO WS-GRAND-TOTAL
+               IF SALES-TOTALS(LOCATION-COUNTER) >
+                   SALES-TOTALS(WS-BEST-LOCATION)
+                   MOVE LOCATION-COUNTER TO WS-BEST-LOCATION
+               END-IF
+               IF SALES-TOTALS(LOCATION-COUNTER) <
+                   SALES-TOTALS(WS-WORST-LOCATION)
+                   MOVE LOCATION-COUNTER TO WS-WORST-LOCATION
+               END-IF
+           END-PERFORM
+           MOVE WS-GRAND-TOTAL TO SALES-FORMAT
+           STRING "Grand total: " SALES-FORMAT
+               DELIMITED BY SIZE INTO SALES-REPORT-RECORD
+           WRITE SALES-REPORT-RECORD
+           COMPUTE WS-AVERAGE = WS-GRAND-TOTAL / 5
+           MOVE WS-AVERAGE TO SALES-FORMAT
+           STRING "Average per location: " SALES-FORMAT
+               DELIMITED BY SIZE INTO SALES-REPORT-RECORD
+           WRITE SALES-REPORT-RECORD
+           PERFORM 250-LOOKUP-BEST-LOCATION-NAME
+           STRING "Best performing location: " WS-BEST-LOCATION
+               " (" WS-NAME-FOUND ")"
+               DELIMITED BY SIZE INTO SALES-REPORT-RECORD
+           WRITE SALES-REPORT-RECORD
+           PERFORM 250-LOOKUP-WORST-LOCATION-NAME
+           STRING "Worst performing location: " WS-WORST-LOCATION
+               " (" WS-NAME-FOUND ")"
+               DELIMITED BY SIZE INTO SALES-REPORT-RECORD
+           WRITE SALES-REPORT-RECORD
+           CLOSE SALES-REPORT-FILE.
+       250-LOOKUP-LOCATION-NAME.
+           MOVE SPACES TO WS-NAME-FOUND
+           PERFORM VARYING WS-LOOKUP-INDEX FROM 1 BY 1
+               UNTIL WS-LOOKUP-INDEX > 5
+               IF LM-LOCATION-NO(WS-LOOKUP-INDEX) = LOCATION-COUNTER
+                   MOVE LM-LOCATION-NAME(WS-LOOKUP-INDEX)
+                       TO WS-NAME-FOUND
+               END-IF
+           END-PERFORM.
+       250-LOOKUP-BEST-LOCATION-NAME.
+           MOVE SPACES TO WS-NAME-FOUND
+           PERFORM VARYING WS-LOOKUP-INDEX FROM 1 BY 1
+               UNTIL WS-LOOKUP-INDEX > 5
+               IF LM-LOCATION-NO(WS-LOOKUP-INDEX) = WS-BEST-LOCATION
+                   MOVE LM-LOCATION-NAME(WS-LOOKUP-INDEX)
+                       TO WS-NAME-FOUND
+               END-IF
+           END-PERFORM.
+       250-LOOKUP-WORST-LOCATION-NAME.
+           MOVE SPACES TO WS-NAME-FOUND
+           PERFORM VARYING WS-LOOKUP-INDEX FROM 1 BY 1
+               UNTIL WS-LOOKUP-INDEX > 5
+               IF LM-LOCATION-NO(WS-LOOKUP-INDEX) = WS-WORST-LOCATION
+                   MOVE LM-LOCATION-NAME(WS-LOOKUP-INDEX)
+                       TO WS-NAME-FOUND
+               END-IF
+           END-PERFORM.
+       300-SAVE-CURRENT-AS-PRIOR.
+           OPEN OUTPUT PRIOR-PERIOD-FILE
+           PERFORM VARYING LOCATION-COUNTER FROM 1 BY 1
+               UNTIL LOCATION-COUNTER GREATER THAN 5
+               MOVE LOCATION-COUNTER TO PRIOR-LOCATION-NO
+               MOVE SALES-TOTALS(LOCATION-COUNTER) TO PRIOR-TOTAL
+               WRITE PRIOR-PERIOD-RECORD
+           END-PERFORM
+           CLOSE PRIOR-PERIOD-FILE.
