@@ -1,14 +1,262 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INVOICE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-FILE ASSIGN TO
+           "INVOICES.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO
+           "INVOICE-EXCEPTIONS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VENDOR-FILE ASSIGN TO
+           "VENDORS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO
+           "INVOICE-HISTORY.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO
+           "INVOICE-AUDIT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD INVOICE-FILE.
+       01 INVOICE-FILE-RECORD.
+           05 INV-NUMBER PIC X(10).
+           05 INV-VENDOR-NUMBER PIC X(6).
+           05 INV-AMOUNT PIC 9(7)V99.
+       FD VENDOR-FILE.
+       01 VENDOR-RECORD.
+           05 VEN-NUMBER PIC X(6).
+           05 VEN-NAME PIC X(30).
+           05 VEN-STATUS PIC X(1).
+       FD HISTORY-FILE.
+       01 HISTORY-RECORD.
+           05 HIST-VENDOR-NUMBER PIC X(6).
+           05 HIST-INV-NUMBER PIC X(10).
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-INV-NUMBER PIC X(10).
+           05 AUD-VENDOR-NUMBER PIC X(6).
+           05 AUD-AMOUNT PIC 9(7)V99.
+           05 AUD-DECISION PIC X(60).
+           05 AUD-DATE PIC 9(8).
+           05 AUD-TIME PIC 9(8).
+           05 AUD-USER-ID PIC X(20).
+       FD EXCEPTION-REPORT-FILE.
+       01 EXCEPTION-REPORT-RECORD.
+           05 EXC-INV-NUMBER PIC X(10).
+           05 EXC-VENDOR-NUMBER PIC X(6).
+           05 EXC-AMOUNT PIC 9(7)V99.
+           05 EXC-MESSAGE PIC X(60).
        WORKING-STORAGE SECTION.
-       01 INVOICE-AMOUNT PIC 9(4) VALUE 0.
+       01 WS-MODE PIC X VALUE "I".
+       01 WS-INVOICE-EOF PIC X VALUE "N".
+       01 WS-INV-NUMBER PIC X(10) VALUE SPACES.
+       01 WS-VENDOR-NUMBER PIC X(6) VALUE SPACES.
+       01 INVOICE-AMOUNT PIC 9(7)V99 VALUE 0.
+       01 WS-APPROVAL-MESSAGE PIC X(60) VALUE SPACES.
+       01 WS-NEEDS-APPROVAL PIC X VALUE "N".
+           88 NEEDS-APPROVAL VALUE "Y".
+       01 WS-VENDOR-EOF PIC X VALUE "N".
+       01 WS-VENDOR-VALID PIC X VALUE "Y".
+           88 VENDOR-IS-VALID VALUE "Y".
+       01 WS-VENDOR-COUNT PIC 9(4) VALUE 0.
+       01 WS-VENDOR-TABLE.
+           05 WS-VENDOR-ENTRY OCCURS 500 TIMES INDEXED BY VENDOR-IDX.
+               10 WS-VMAST-NUMBER PIC X(6).
+               10 WS-VENDOR-STATUS PIC X(1).
+       01 WS-HISTORY-EOF PIC X VALUE "N".
+       01 WS-HISTORY-COUNT PIC 9(5) VALUE 0.
+       01 WS-IS-DUPLICATE PIC X VALUE "N".
+           88 IS-DUPLICATE-INVOICE VALUE "Y".
+       01 WS-HISTORY-TABLE.
+           05 WS-HISTORY-ENTRY OCCURS 2000 TIMES INDEXED BY HIST-IDX.
+               10 WS-HIST-VENDOR-NUMBER PIC X(6).
+               10 WS-HIST-INV-NUMBER PIC X(10).
+       01 WS-USER-ID PIC X(20) VALUE SPACES.
        PROCEDURE DIVISION.
-       DISPLAY "Enter the invoice amount : "
-       ACCEPT INVOICE-AMOUNT
-       IF INVOICE-AMOUNT > 0 AND INVOICE-AMOUNT < 5000 THEN
-           DISPLAY "No approval is needed"
-       ELSE
-           DISPLAY "There must be approval"
-       END-IF
-       GOBACK.
+       100-MAIN.
+           PERFORM 050-LOAD-VENDORS
+           PERFORM 060-LOAD-HISTORY
+           DISPLAY "Enter your user ID : "
+           ACCEPT WS-USER-ID
+           OPEN EXTEND AUDIT-FILE
+           DISPLAY "Run in interactive or batch mode? (I/B)"
+           ACCEPT WS-MODE
+           IF WS-MODE = "B" OR WS-MODE = "b"
+               PERFORM 300-BATCH-RUN
+           ELSE
+               PERFORM 200-INTERACTIVE-RUN
+           END-IF
+           CLOSE AUDIT-FILE
+           PERFORM 070-SAVE-HISTORY
+           GOBACK.
+       060-LOAD-HISTORY.
+           OPEN INPUT HISTORY-FILE
+           READ HISTORY-FILE
+               AT END MOVE "Y" TO WS-HISTORY-EOF
+           END-READ
+           PERFORM UNTIL WS-HISTORY-EOF = "Y"
+               IF WS-HISTORY-COUNT < 2000
+                   ADD 1 TO WS-HISTORY-COUNT
+                   MOVE HIST-VENDOR-NUMBER TO
+                       WS-HIST-VENDOR-NUMBER(WS-HISTORY-COUNT)
+                   MOVE HIST-INV-NUMBER TO
+                       WS-HIST-INV-NUMBER(WS-HISTORY-COUNT)
+               ELSE
+                   DISPLAY "History table full, record skipped"
+               END-IF
+               READ HISTORY-FILE
+                   AT END MOVE "Y" TO WS-HISTORY-EOF
+               END-READ
+           END-PERFORM
+           CLOSE HISTORY-FILE.
+       070-SAVE-HISTORY.
+           OPEN OUTPUT HISTORY-FILE
+           PERFORM VARYING HIST-IDX FROM 1 BY 1
+               UNTIL HIST-IDX > WS-HISTORY-COUNT
+               MOVE WS-HIST-VENDOR-NUMBER(HIST-IDX) TO
+                   HIST-VENDOR-NUMBER
+               MOVE WS-HIST-INV-NUMBER(HIST-IDX) TO HIST-INV-NUMBER
+               WRITE HISTORY-RECORD
+           END-PERFORM
+           CLOSE HISTORY-FILE.
+       360-CHECK-DUPLICATE.
+           MOVE "N" TO WS-IS-DUPLICATE
+           PERFORM VARYING HIST-IDX FROM 1 BY 1
+               UNTIL HIST-IDX > WS-HISTORY-COUNT
+               IF WS-HIST-VENDOR-NUMBER(HIST-IDX) = WS-VENDOR-NUMBER
+                   AND WS-HIST-INV-NUMBER(HIST-IDX) = WS-INV-NUMBER
+                   MOVE "Y" TO WS-IS-DUPLICATE
+               END-IF
+           END-PERFORM
+           IF IS-DUPLICATE-INVOICE
+               MOVE "Y" TO WS-NEEDS-APPROVAL
+               MOVE "Duplicate invoice - already processed"
+                   TO WS-APPROVAL-MESSAGE
+           ELSE
+               IF WS-HISTORY-COUNT < 2000
+                   ADD 1 TO WS-HISTORY-COUNT
+                   MOVE WS-VENDOR-NUMBER TO
+                       WS-HIST-VENDOR-NUMBER(WS-HISTORY-COUNT)
+                   MOVE WS-INV-NUMBER TO
+                       WS-HIST-INV-NUMBER(WS-HISTORY-COUNT)
+               ELSE
+                   DISPLAY "History table full, duplicate check "
+                       "for future invoices may be incomplete"
+               END-IF
+           END-IF.
+       050-LOAD-VENDORS.
+           OPEN INPUT VENDOR-FILE
+           READ VENDOR-FILE
+               AT END MOVE "Y" TO WS-VENDOR-EOF
+           END-READ
+           PERFORM UNTIL WS-VENDOR-EOF = "Y"
+               IF WS-VENDOR-COUNT < 500
+                   ADD 1 TO WS-VENDOR-COUNT
+                   MOVE VEN-NUMBER TO WS-VMAST-NUMBER(WS-VENDOR-COUNT)
+                   MOVE VEN-STATUS TO
+                       WS-VENDOR-STATUS(WS-VENDOR-COUNT)
+               ELSE
+                   DISPLAY "Vendor table full, record skipped for "
+                       VEN-NUMBER
+               END-IF
+               READ VENDOR-FILE
+                   AT END MOVE "Y" TO WS-VENDOR-EOF
+               END-READ
+           END-PERFORM
+           CLOSE VENDOR-FILE.
+       200-INTERACTIVE-RUN.
+           DISPLAY "Enter the invoice number : "
+           ACCEPT WS-INV-NUMBER
+           DISPLAY "Enter the vendor number : "
+           ACCEPT WS-VENDOR-NUMBER
+           DISPLAY "Enter the invoice amount : "
+           ACCEPT INVOICE-AMOUNT
+           PERFORM 350-VALIDATE-VENDOR
+           IF VENDOR-IS-VALID
+               PERFORM 360-CHECK-DUPLICATE
+           END-IF
+           IF VENDOR-IS-VALID AND NOT IS-DUPLICATE-INVOICE
+               PERFORM 400-DETERMINE-APPROVAL-BAND
+           END-IF
+           DISPLAY WS-APPROVAL-MESSAGE
+           PERFORM 380-WRITE-AUDIT-RECORD.
+       300-BATCH-RUN.
+           OPEN INPUT INVOICE-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           READ INVOICE-FILE
+               AT END MOVE "Y" TO WS-INVOICE-EOF
+           END-READ
+           PERFORM UNTIL WS-INVOICE-EOF = "Y"
+               MOVE INV-NUMBER TO WS-INV-NUMBER
+               MOVE INV-VENDOR-NUMBER TO WS-VENDOR-NUMBER
+               MOVE INV-AMOUNT TO INVOICE-AMOUNT
+               PERFORM 350-VALIDATE-VENDOR
+               IF VENDOR-IS-VALID
+                   PERFORM 360-CHECK-DUPLICATE
+               END-IF
+               IF VENDOR-IS-VALID AND NOT IS-DUPLICATE-INVOICE
+                   PERFORM 400-DETERMINE-APPROVAL-BAND
+               END-IF
+               PERFORM 380-WRITE-AUDIT-RECORD
+               IF NEEDS-APPROVAL
+                   MOVE WS-INV-NUMBER TO EXC-INV-NUMBER
+                   MOVE WS-VENDOR-NUMBER TO EXC-VENDOR-NUMBER
+                   MOVE INVOICE-AMOUNT TO EXC-AMOUNT
+                   MOVE WS-APPROVAL-MESSAGE TO EXC-MESSAGE
+                   WRITE EXCEPTION-REPORT-RECORD
+               END-IF
+               READ INVOICE-FILE
+                   AT END MOVE "Y" TO WS-INVOICE-EOF
+               END-READ
+           END-PERFORM
+           CLOSE INVOICE-FILE
+           CLOSE EXCEPTION-REPORT-FILE.
+       350-VALIDATE-VENDOR.
+           MOVE "N" TO WS-VENDOR-VALID
+           MOVE "N" TO WS-NEEDS-APPROVAL
+           PERFORM VARYING VENDOR-IDX FROM 1 BY 1
+               UNTIL VENDOR-IDX > WS-VENDOR-COUNT
+               IF WS-VMAST-NUMBER(VENDOR-IDX) = WS-VENDOR-NUMBER
+                   AND WS-VENDOR-STATUS(VENDOR-IDX) = "A"
+                   MOVE "Y" TO WS-VENDOR-VALID
+               END-IF
+           END-PERFORM
+           IF NOT VENDOR-IS-VALID
+               MOVE "Y" TO WS-NEEDS-APPROVAL
+               MOVE "Invoice rejected - unknown or inactive vendor"
+                   TO WS-APPROVAL-MESSAGE
+           END-IF.
+       380-WRITE-AUDIT-RECORD.
+           MOVE WS-INV-NUMBER TO AUD-INV-NUMBER
+           MOVE WS-VENDOR-NUMBER TO AUD-VENDOR-NUMBER
+           MOVE INVOICE-AMOUNT TO AUD-AMOUNT
+           MOVE WS-APPROVAL-MESSAGE TO AUD-DECISION
+           MOVE WS-USER-ID TO AUD-USER-ID
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           WRITE AUDIT-RECORD.
+       400-DETERMINE-APPROVAL-BAND.
+           MOVE "N" TO WS-NEEDS-APPROVAL
+           EVALUATE TRUE
+               WHEN INVOICE-AMOUNT <= 0
+                   MOVE "Invalid invoice amount" TO WS-APPROVAL-MESSAGE
+                   MOVE "Y" TO WS-NEEDS-APPROVAL
+               WHEN INVOICE-AMOUNT < 5000
+                   MOVE "No approval is needed"
+                       TO WS-APPROVAL-MESSAGE
+               WHEN INVOICE-AMOUNT < 25000
+                   MOVE "Supervisor approval is required"
+                       TO WS-APPROVAL-MESSAGE
+                   MOVE "Y" TO WS-NEEDS-APPROVAL
+               WHEN INVOICE-AMOUNT < 100000
+                   MOVE "Director approval is required"
+                       TO WS-APPROVAL-MESSAGE
+                   MOVE "Y" TO WS-NEEDS-APPROVAL
+               WHEN OTHER
+                   MOVE "VP approval is required"
+                       TO WS-APPROVAL-MESSAGE
+                   MOVE "Y" TO WS-NEEDS-APPROVAL
+           END-EVALUATE.
