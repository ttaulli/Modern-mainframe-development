@@ -6,6 +6,12 @@
            SELECT SALES-FILE ASSIGN TO
            "Sales3.dat"
        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BUDGET-FILE ASSIGN TO
+           "BUDGET.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MULTI-LEVEL-REPORT-FILE ASSIGN TO
+           "MULTI-LEVEL-REPORT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD SALES-FILE.
@@ -13,10 +19,29 @@
            88 END-OF-FILE VALUE HIGH-VALUES.
            05 REGION-NO PIC 99.
            05 QUARTERLY-SALES PIC 9(3) OCCURS 4 TIMES.
+       FD BUDGET-FILE.
+       01 BUDGET-RECORD.
+           05 BUD-REGION-NO PIC 99.
+           05 BUD-QUARTERLY-BUDGET PIC 9(3) OCCURS 4 TIMES.
+       FD MULTI-LEVEL-REPORT-FILE.
+       01 MULTI-LEVEL-REPORT-RECORD PIC X(80).
        WORKING-STORAGE SECTION.
        01 SALES-TABLE.
            05 REGION OCCURS 5 TIMES.
                10 ST-QUARTERLY-SALES PIC 9(3) OCCURS 4 TIMES.
+       01 BUDGET-TABLE.
+           05 BUDGET-REGION OCCURS 5 TIMES.
+               10 BT-QUARTERLY-BUDGET PIC 9(3) OCCURS 4 TIMES.
+       01 REGION-NAME-TABLE.
+           05 FILLER PIC X(22) VALUE "01NORTH               ".
+           05 FILLER PIC X(22) VALUE "02SOUTH               ".
+           05 FILLER PIC X(22) VALUE "03EAST                ".
+           05 FILLER PIC X(22) VALUE "04WEST                ".
+           05 FILLER PIC X(22) VALUE "05CENTRAL             ".
+       01 REGION-NAME-REDEFINED REDEFINES REGION-NAME-TABLE.
+           05 RN-ENTRY OCCURS 5 TIMES.
+               10 RN-REGION-NO PIC 99.
+               10 RN-REGION-NAME PIC X(20).
        01 REPORT-HEADING.
            05 FILLER PIC X(10) VALUE SPACES.
            05 FILLER PIC X(40) VALUE "Quarterly Sales Based On Region".
@@ -26,17 +51,28 @@
            05 SALES-TOTALS PIC 9(9).
            05 FORMAT-SALES PIC $$$,$$$.
            05 FORMAT-AVERAGE-SALES PIC $$$,$$$.
+       01 WS-BUDGET-EOF PIC X VALUE "N".
        01 REGION-INDEX PIC 99.
        01 QUARTER-INDEX PIC 99.
        01 AVERAGE-SALES PIC 9(3).
+       01 WS-REGION-NAME PIC X(20) VALUE SPACES.
+       01 WS-LOOKUP-INDEX PIC 99.
+       01 WS-VARIANCE-AMOUNT PIC S9(4) VALUE 0.
+       01 WS-VARIANCE-PERCENT PIC S9(3)V9(2) VALUE 0.
+       01 WS-FORMAT-VARIANCE PIC -$$$,$$$.
+       01 WS-FORMAT-VARIANCE-PCT PIC -ZZ9.99.
+       01 WS-GROWTH-PERCENT PIC S9(3)V9(2) VALUE 0.
+       01 WS-FORMAT-GROWTH PIC -ZZ9.99.
+       01 WS-COMPANY-GRAND-TOTAL PIC 9(9) VALUE 0.
+       01 WS-COMPANY-AVERAGE PIC 9(9) VALUE 0.
        PROCEDURE DIVISION.
        100-START-PROGRAM.
            MOVE ZEROS TO SALES-TABLE
            OPEN INPUT SALES-FILE
            READ SALES-FILE
-              AT END SET END-OF-FILE TO TRUE                  
+              AT END SET END-OF-FILE TO TRUE
            END-READ
-                     
+
            PERFORM UNTIL END-OF-FILE
            PERFORM VARYING QUARTER-INDEX FROM 1 BY 1
               UNTIL QUARTER-INDEX > 4
@@ -47,26 +83,120 @@
            AT END SET END-OF-FILE TO TRUE
        END-READ
        END-PERFORM
-       DISPLAY REPORT-HEADING
-       DISPLAY REPORT-LINE
+       CLOSE SALES-FILE
+       PERFORM 150-LOAD-BUDGET
+       OPEN OUTPUT MULTI-LEVEL-REPORT-FILE
+       MOVE REPORT-HEADING TO MULTI-LEVEL-REPORT-RECORD
+       WRITE MULTI-LEVEL-REPORT-RECORD
+       MOVE REPORT-LINE TO MULTI-LEVEL-REPORT-RECORD
+       WRITE MULTI-LEVEL-REPORT-RECORD
+       MOVE 0 TO WS-COMPANY-GRAND-TOTAL
        PERFORM VARYING REGION-INDEX FROM 1 BY 1
-            UNTIL REGION-INDEX > 4
-       DISPLAY "Region Number: " REGION-INDEX
+            UNTIL REGION-INDEX > 5
+       PERFORM 180-LOOKUP-REGION-NAME
+       STRING "Region Number: " REGION-INDEX " (" WS-REGION-NAME ")"
+           DELIMITED BY SIZE INTO MULTI-LEVEL-REPORT-RECORD
+       WRITE MULTI-LEVEL-REPORT-RECORD
        PERFORM VARYING QUARTER-INDEX FROM 1 BY 1
            UNTIL QUARTER-INDEX > 4
        MOVE ST-QUARTERLY-SALES(REGION-INDEX, QUARTER-INDEX)
            TO FORMAT-SALES
-       DISPLAY "Quarter " QUARTER-INDEX " sales: "
-          FORMAT-SALES
+       PERFORM 200-COMPUTE-VARIANCE
+       PERFORM 250-COMPUTE-GROWTH
+       MOVE WS-GROWTH-PERCENT TO WS-FORMAT-GROWTH
+       STRING "Quarter " QUARTER-INDEX " sales: " FORMAT-SALES
+          " variance: " WS-FORMAT-VARIANCE
+          " (" WS-FORMAT-VARIANCE-PCT "%)"
+          " growth: " WS-FORMAT-GROWTH "%"
+          DELIMITED BY SIZE INTO MULTI-LEVEL-REPORT-RECORD
+       WRITE MULTI-LEVEL-REPORT-RECORD
        ADD ST-QUARTERLY-SALES(REGION-INDEX, QUARTER-INDEX)
        TO SALES-TOTALS
        END-PERFORM
        MOVE SALES-TOTALS TO FORMAT-SALES
-       DISPLAY "Total sales: " FORMAT-SALES
+       STRING "Total sales: " FORMAT-SALES
+           DELIMITED BY SIZE INTO MULTI-LEVEL-REPORT-RECORD
+       WRITE MULTI-LEVEL-REPORT-RECORD
        COMPUTE AVERAGE-SALES = SALES-TOTALS / 4
        MOVE AVERAGE-SALES TO FORMAT-SALES
-       DISPLAY "Average sales: " FORMAT-SALES
-       DISPLAY REPORT-LINE
+       STRING "Average sales: " FORMAT-SALES
+           DELIMITED BY SIZE INTO MULTI-LEVEL-REPORT-RECORD
+       WRITE MULTI-LEVEL-REPORT-RECORD
+       ADD SALES-TOTALS TO WS-COMPANY-GRAND-TOTAL
+       MOVE REPORT-LINE TO MULTI-LEVEL-REPORT-RECORD
+       WRITE MULTI-LEVEL-REPORT-RECORD
+       MOVE 0 TO SALES-TOTALS
        END-PERFORM
-       CLOSE SALES-FILE
+       PERFORM 300-PRINT-COMPANY-TOTALS
+       CLOSE MULTI-LEVEL-REPORT-FILE
        GOBACK.
+       150-LOAD-BUDGET.
+           MOVE ZEROS TO BUDGET-TABLE
+           OPEN INPUT BUDGET-FILE
+           READ BUDGET-FILE
+               AT END MOVE "Y" TO WS-BUDGET-EOF
+           END-READ
+           PERFORM UNTIL WS-BUDGET-EOF = "Y"
+               IF BUD-REGION-NO >= 1 AND BUD-REGION-NO <= 5
+                   PERFORM VARYING QUARTER-INDEX FROM 1 BY 1
+                       UNTIL QUARTER-INDEX > 4
+                       MOVE BUD-QUARTERLY-BUDGET(QUARTER-INDEX) TO
+                           BT-QUARTERLY-BUDGET(BUD-REGION-NO,
+                               QUARTER-INDEX)
+                   END-PERFORM
+               END-IF
+               READ BUDGET-FILE
+                   AT END MOVE "Y" TO WS-BUDGET-EOF
+               END-READ
+           END-PERFORM
+           CLOSE BUDGET-FILE.
+       180-LOOKUP-REGION-NAME.
+           MOVE SPACES TO WS-REGION-NAME
+           PERFORM VARYING WS-LOOKUP-INDEX FROM 1 BY 1
+               UNTIL WS-LOOKUP-INDEX > 5
+               IF RN-REGION-NO(WS-LOOKUP-INDEX) = REGION-INDEX
+                   MOVE RN-REGION-NAME(WS-LOOKUP-INDEX)
+                       TO WS-REGION-NAME
+               END-IF
+           END-PERFORM.
+       200-COMPUTE-VARIANCE.
+           COMPUTE WS-VARIANCE-AMOUNT =
+               ST-QUARTERLY-SALES(REGION-INDEX, QUARTER-INDEX) -
+               BT-QUARTERLY-BUDGET(REGION-INDEX, QUARTER-INDEX)
+           MOVE WS-VARIANCE-AMOUNT TO WS-FORMAT-VARIANCE
+           IF BT-QUARTERLY-BUDGET(REGION-INDEX, QUARTER-INDEX) > 0
+               COMPUTE WS-VARIANCE-PERCENT =
+                   (WS-VARIANCE-AMOUNT /
+                   BT-QUARTERLY-BUDGET(REGION-INDEX, QUARTER-INDEX))
+                   * 100
+           ELSE
+               MOVE 0 TO WS-VARIANCE-PERCENT
+           END-IF
+           MOVE WS-VARIANCE-PERCENT TO WS-FORMAT-VARIANCE-PCT.
+       250-COMPUTE-GROWTH.
+           IF QUARTER-INDEX = 1
+               MOVE 0 TO WS-GROWTH-PERCENT
+           ELSE
+               IF ST-QUARTERLY-SALES(REGION-INDEX, QUARTER-INDEX - 1)
+                   > 0
+                   COMPUTE WS-GROWTH-PERCENT =
+                       ((ST-QUARTERLY-SALES(REGION-INDEX,
+                           QUARTER-INDEX) -
+                       ST-QUARTERLY-SALES(REGION-INDEX,
+                           QUARTER-INDEX - 1)) /
+                       ST-QUARTERLY-SALES(REGION-INDEX,
+                           QUARTER-INDEX - 1)) * 100
+               ELSE
+                   MOVE 0 TO WS-GROWTH-PERCENT
+               END-IF
+           END-IF.
+       300-PRINT-COMPANY-TOTALS.
+           MOVE WS-COMPANY-GRAND-TOTAL TO FORMAT-SALES
+           STRING "Company-wide grand total: " FORMAT-SALES
+               DELIMITED BY SIZE INTO MULTI-LEVEL-REPORT-RECORD
+           WRITE MULTI-LEVEL-REPORT-RECORD
+           COMPUTE WS-COMPANY-AVERAGE = WS-COMPANY-GRAND-TOTAL / 5
+           MOVE WS-COMPANY-AVERAGE TO FORMAT-SALES
+           STRING "Company-wide average: " FORMAT-SALES
+               DELIMITED BY SIZE INTO MULTI-LEVEL-REPORT-RECORD
+           WRITE MULTI-LEVEL-REPORT-RECORD.
