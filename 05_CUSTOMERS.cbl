@@ -1,44 +1,389 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CUSTOMERS.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CUSTOMER-FILE ASSIGN TO
-           "CUSTOMERS.Dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CUSTOMER-FILE-INDEXED ASSIGN TO
-           "CUSTOMERS-INDEXED.Dat"
-           ORGANISATION IS INDEXED
-           ACCESS IS SEQUENTIAL
-           RECORD KEY IS INDEXED-CUSTOMER-NO.
-       DATA DIVISION.
-       FILE SECTION.
-       FD CUSTOMER-FILE.
-       01 CUSTOMER-RECORD.
-           05 CUSTOMER-NUMBER PIC 9(3).
-           05 FIRST-NAME PIC X(20).
-           05 LAST-NAME PIC X(20).
-       FD CUSTOMER-FILE-INDEXED.
-       01 INDEXED-CUSTOMER-RECORD.
-           05 INDEXED-CUSTOMER-NO PIC 9(3).
-           05 INDEXED-FIRST-NAME PIC X(20).
-           05 INDEXED-LAST-NAME PIC X(20).
-       WORKING-STORAGE SECTION.
-       01 END-OF-FILE PIC X VALUE 'N'.
-       PROCEDURE DIVISION.
-       OPEN INPUT CUSTOMER-FILE
-       OPEN OUTPUT CUSTOMER-FILE-INDEXED
-       PERFORM UNTIL END-OF-FILE = 'Y'
-           READ CUSTOMER-FILE
-           AT END
-           MOVE 'Y' TO END-OF-FILE
-           NOT AT END
-           MOVE CUSTOMER-RECORD TO INDEXED-CUSTOMER-RECORD
-           WRITE INDEXED-CUSTOMER-RECORD
-            INVALID KEY DISPLAY 'Invalid record'
-           END-WRITE
-           END-READ
-       END-PERFORM
-       CLOSE CUSTOMER-FILE
-       CLOSE CUSTOMER-FILE-INDEXED
-       GOBACK.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMERS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO
+           "CUSTOMERS.Dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-FILE-INDEXED ASSIGN TO
+           "CUSTOMERS-INDEXED.Dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS INDEXED-CUSTOMER-NO
+           ALTERNATE RECORD KEY IS INDEXED-LAST-NAME
+               WITH DUPLICATES.
+           SELECT REJECTS-FILE ASSIGN TO
+           "CUSTOMER-REJECTS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHANGE-LOG-FILE ASSIGN TO
+           "CUSTOMER-CHANGE-LOG.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO
+           "CUSTOMER-CHECKPOINT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL SESSION-FILE ASSIGN TO
+           "SESSION.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-NUMBER PIC 9(3).
+           05 FIRST-NAME PIC X(20).
+           05 LAST-NAME PIC X(20).
+           05 ADDRESS-LINE-1 PIC X(30).
+           05 ADDRESS-LINE-2 PIC X(30).
+           05 CITY PIC X(20).
+           05 STATE PIC X(2).
+           05 ZIP-CODE PIC X(10).
+           05 PHONE-NUMBER PIC X(15).
+           05 EMAIL-ADDRESS PIC X(40).
+      * CUSTOMER-STATUS: A = active, I = inactive
+           05 CUSTOMER-STATUS PIC X(1).
+       FD CUSTOMER-FILE-INDEXED.
+       01 INDEXED-CUSTOMER-RECORD.
+           05 INDEXED-CUSTOMER-NO PIC 9(3).
+           05 INDEXED-FIRST-NAME PIC X(20).
+           05 INDEXED-LAST-NAME PIC X(20).
+           05 INDEXED-ADDRESS-LINE-1 PIC X(30).
+           05 INDEXED-ADDRESS-LINE-2 PIC X(30).
+           05 INDEXED-CITY PIC X(20).
+           05 INDEXED-STATE PIC X(2).
+           05 INDEXED-ZIP-CODE PIC X(10).
+           05 INDEXED-PHONE-NUMBER PIC X(15).
+           05 INDEXED-EMAIL-ADDRESS PIC X(40).
+           05 INDEXED-CUSTOMER-STATUS PIC X(1).
+       FD REJECTS-FILE.
+       01 REJECT-RECORD.
+           05 REJ-CUSTOMER-NUMBER PIC 9(3).
+           05 REJ-REASON PIC X(40).
+       FD CHANGE-LOG-FILE.
+       01 CHANGE-LOG-RECORD.
+           05 CLG-CUSTOMER-NUMBER PIC 9(3).
+           05 CLG-ACTION PIC X(6).
+           05 CLG-FIELD-NAME PIC X(20).
+           05 CLG-OLD-VALUE PIC X(30).
+           05 CLG-NEW-VALUE PIC X(30).
+           05 CLG-TIMESTAMP PIC 9(14).
+           05 CLG-USERNAME PIC X(20).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKP-LAST-CUSTOMER-NUMBER PIC 9(3).
+           05 CKP-RECORDS-PROCESSED PIC 9(6).
+       FD SESSION-FILE.
+       01 SESSION-RECORD.
+           05 SES-USERNAME PIC X(20).
+           05 SES-ROLE PIC X(1).
+       WORKING-STORAGE SECTION.
+       01 WS-MODE PIC X VALUE "C".
+       01 END-OF-FILE PIC X VALUE 'N'.
+       01 WS-RECORD-COUNT PIC 9(6) VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(6) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1000.
+       01 WS-RESUME PIC X VALUE "N".
+       01 WS-VALID-RECORD PIC X VALUE "Y".
+           88 RECORD-IS-VALID VALUE "Y".
+       01 WS-REJECT-REASON PIC X(40) VALUE SPACES.
+       01 WS-USERNAME PIC X(20) VALUE SPACES.
+       01 WS-TIMESTAMP PIC 9(14) VALUE 0.
+       01 WS-CURRENT-DATE PIC 9(8) VALUE 0.
+       01 WS-CURRENT-TIME PIC 9(6) VALUE 0.
+       01 WS-MAINT-ACTION PIC X(1) VALUE SPACES.
+       01 WS-SEARCH-NUMBER PIC 9(3) VALUE 0.
+       01 WS-DONE PIC X VALUE "N".
+       01 WS-ROLE PIC X(1) VALUE "V".
+           88 CAN-MAINTAIN-RECORDS VALUE "A" "O".
+       01 WS-SEARCH-TYPE PIC X(1) VALUE SPACES.
+       01 WS-SEARCH-LAST-NAME PIC X(20) VALUE SPACES.
+       01 WS-NAME-SEARCH-DONE PIC X VALUE "N".
+       PROCEDURE DIVISION.
+       100-MAIN.
+           DISPLAY "Run conversion or maintenance? (C/M)"
+           ACCEPT WS-MODE
+           IF WS-MODE = "M" OR WS-MODE = "m"
+               PERFORM 400-MAINTAIN-RUN
+           ELSE
+               PERFORM 200-CONVERT-RUN
+           END-IF
+           GOBACK.
+       200-CONVERT-RUN.
+           DISPLAY "Resume from last checkpoint? (Y/N)"
+           ACCEPT WS-RESUME
+           IF WS-RESUME = "Y" OR WS-RESUME = "y"
+               OPEN EXTEND REJECTS-FILE
+               PERFORM 250-READ-CHECKPOINT
+               OPEN I-O CUSTOMER-FILE-INDEXED
+               OPEN INPUT CUSTOMER-FILE
+               PERFORM 260-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT REJECTS-FILE
+               OPEN OUTPUT CUSTOMER-FILE-INDEXED
+               OPEN INPUT CUSTOMER-FILE
+               MOVE 0 TO WS-RECORD-COUNT
+           END-IF
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ CUSTOMER-FILE
+               AT END
+                   MOVE 'Y' TO END-OF-FILE
+               NOT AT END
+                   PERFORM 270-VALIDATE-RECORD
+                   IF RECORD-IS-VALID
+                       MOVE CUSTOMER-RECORD TO INDEXED-CUSTOMER-RECORD
+                       WRITE INDEXED-CUSTOMER-RECORD
+                           INVALID KEY
+                           MOVE "DUPLICATE CUSTOMER NUMBER"
+                               TO WS-REJECT-REASON
+                           PERFORM 280-WRITE-REJECT
+                       END-WRITE
+                   ELSE
+                       PERFORM 280-WRITE-REJECT
+                   END-IF
+                   ADD 1 TO WS-RECORD-COUNT
+                   IF FUNCTION MOD(WS-RECORD-COUNT,
+                       WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM 300-WRITE-CHECKPOINT
+                   END-IF
+               END-READ
+           END-PERFORM
+           PERFORM 300-WRITE-CHECKPOINT
+           CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-FILE-INDEXED
+           CLOSE REJECTS-FILE.
+       250-READ-CHECKPOINT.
+           MOVE 0 TO WS-RECORD-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 0 TO WS-RECORD-COUNT
+               NOT AT END
+                   MOVE CKP-RECORDS-PROCESSED TO WS-RECORD-COUNT
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+       260-SKIP-PROCESSED-RECORDS.
+           MOVE 0 TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-RECORD-COUNT
+               READ CUSTOMER-FILE
+                   AT END MOVE 'Y' TO END-OF-FILE
+               END-READ
+               ADD 1 TO WS-SKIP-COUNT
+           END-PERFORM.
+       270-VALIDATE-RECORD.
+           MOVE "Y" TO WS-VALID-RECORD
+           IF FIRST-NAME = SPACES
+               MOVE "N" TO WS-VALID-RECORD
+               MOVE "BLANK FIRST NAME" TO WS-REJECT-REASON
+           END-IF
+           IF LAST-NAME = SPACES
+               MOVE "N" TO WS-VALID-RECORD
+               MOVE "BLANK LAST NAME" TO WS-REJECT-REASON
+           END-IF.
+       280-WRITE-REJECT.
+           MOVE CUSTOMER-NUMBER TO REJ-CUSTOMER-NUMBER
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           WRITE REJECT-RECORD.
+       300-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CUSTOMER-NUMBER TO CKP-LAST-CUSTOMER-NUMBER
+           MOVE WS-RECORD-COUNT TO CKP-RECORDS-PROCESSED
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+       400-MAINTAIN-RUN.
+           PERFORM 405-LOAD-SESSION
+           OPEN I-O CUSTOMER-FILE-INDEXED
+           MOVE "N" TO WS-DONE
+           PERFORM UNTIL WS-DONE = "Y"
+               DISPLAY "Inquire, Add, Change, Delete, or Quit? "
+                   "(I/A/C/D/Q)"
+               ACCEPT WS-MAINT-ACTION
+               MOVE FUNCTION UPPER-CASE(WS-MAINT-ACTION)
+                   TO WS-MAINT-ACTION
+               EVALUATE WS-MAINT-ACTION
+                   WHEN "I"
+                       PERFORM 440-INQUIRE-CUSTOMER
+                   WHEN "A"
+                       IF CAN-MAINTAIN-RECORDS
+                           PERFORM 410-ADD-CUSTOMER
+                       ELSE
+                           DISPLAY "Your role does not permit "
+                               "customer maintenance."
+                       END-IF
+                   WHEN "C"
+                       IF CAN-MAINTAIN-RECORDS
+                           PERFORM 420-CHANGE-CUSTOMER
+                       ELSE
+                           DISPLAY "Your role does not permit "
+                               "customer maintenance."
+                       END-IF
+                   WHEN "D"
+                       IF CAN-MAINTAIN-RECORDS
+                           PERFORM 430-DELETE-CUSTOMER
+                       ELSE
+                           DISPLAY "Your role does not permit "
+                               "customer maintenance."
+                       END-IF
+                   WHEN "Q"
+                       MOVE "Y" TO WS-DONE
+                   WHEN OTHER
+                       DISPLAY "Invalid selection."
+               END-EVALUATE
+           END-PERFORM
+           CLOSE CUSTOMER-FILE-INDEXED.
+       405-LOAD-SESSION.
+           MOVE "V" TO WS-ROLE
+           OPEN INPUT SESSION-FILE
+           READ SESSION-FILE
+               AT END
+                   DISPLAY "No active session found. "
+                       "Defaulting to view-only."
+               NOT AT END
+                   MOVE SES-USERNAME TO WS-USERNAME
+                   MOVE SES-ROLE TO WS-ROLE
+           END-READ
+           CLOSE SESSION-FILE.
+       440-INQUIRE-CUSTOMER.
+           DISPLAY "Search by customer (N)umber or (L)ast name?"
+           ACCEPT WS-SEARCH-TYPE
+           IF FUNCTION UPPER-CASE(WS-SEARCH-TYPE) = "L"
+               PERFORM 445-INQUIRE-BY-LAST-NAME
+           ELSE
+               PERFORM 447-INQUIRE-BY-NUMBER
+           END-IF.
+       445-INQUIRE-BY-LAST-NAME.
+           DISPLAY "Enter last name to search"
+           ACCEPT WS-SEARCH-LAST-NAME
+           MOVE WS-SEARCH-LAST-NAME TO INDEXED-LAST-NAME
+           START CUSTOMER-FILE-INDEXED KEY IS >= INDEXED-LAST-NAME
+               INVALID KEY
+                   DISPLAY "No customers found with that last name."
+               NOT INVALID KEY
+                   PERFORM 446-LIST-NAME-MATCHES
+           END-START.
+       446-LIST-NAME-MATCHES.
+           MOVE "N" TO WS-NAME-SEARCH-DONE
+           PERFORM UNTIL WS-NAME-SEARCH-DONE = "Y"
+               READ CUSTOMER-FILE-INDEXED NEXT RECORD
+                   AT END MOVE "Y" TO WS-NAME-SEARCH-DONE
+                   NOT AT END
+                       IF INDEXED-LAST-NAME NOT = WS-SEARCH-LAST-NAME
+                           MOVE "Y" TO WS-NAME-SEARCH-DONE
+                       ELSE
+                           DISPLAY "Customer #: " INDEXED-CUSTOMER-NO
+                           DISPLAY "Name: " INDEXED-FIRST-NAME " "
+                               INDEXED-LAST-NAME
+                           DISPLAY "Phone: " INDEXED-PHONE-NUMBER
+                           DISPLAY "Status: " INDEXED-CUSTOMER-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM.
+       447-INQUIRE-BY-NUMBER.
+           DISPLAY "Enter customer number to inquire"
+           ACCEPT WS-SEARCH-NUMBER
+           MOVE WS-SEARCH-NUMBER TO INDEXED-CUSTOMER-NO
+           READ CUSTOMER-FILE-INDEXED
+               INVALID KEY
+                   DISPLAY "Customer not found."
+               NOT INVALID KEY
+                   DISPLAY "Name: " INDEXED-FIRST-NAME " "
+                       INDEXED-LAST-NAME
+                   DISPLAY "Phone: " INDEXED-PHONE-NUMBER
+                   DISPLAY "Status: " INDEXED-CUSTOMER-STATUS
+           END-READ.
+       410-ADD-CUSTOMER.
+           DISPLAY "Enter customer number"
+           ACCEPT INDEXED-CUSTOMER-NO
+           DISPLAY "Enter first name"
+           ACCEPT INDEXED-FIRST-NAME
+           DISPLAY "Enter last name"
+           ACCEPT INDEXED-LAST-NAME
+           DISPLAY "Enter address line 1"
+           ACCEPT INDEXED-ADDRESS-LINE-1
+           DISPLAY "Enter city"
+           ACCEPT INDEXED-CITY
+           DISPLAY "Enter state"
+           ACCEPT INDEXED-STATE
+           DISPLAY "Enter zip code"
+           ACCEPT INDEXED-ZIP-CODE
+           DISPLAY "Enter phone number"
+           ACCEPT INDEXED-PHONE-NUMBER
+           DISPLAY "Enter email address"
+           ACCEPT INDEXED-EMAIL-ADDRESS
+           MOVE "A" TO INDEXED-CUSTOMER-STATUS
+           WRITE INDEXED-CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "Customer number already exists."
+               NOT INVALID KEY
+                   MOVE "ADD" TO CLG-ACTION
+                   MOVE SPACES TO CLG-FIELD-NAME
+                   MOVE SPACES TO CLG-OLD-VALUE
+                   MOVE "NEW RECORD" TO CLG-NEW-VALUE
+                   PERFORM 450-LOG-CHANGE
+           END-WRITE.
+       420-CHANGE-CUSTOMER.
+           DISPLAY "Enter customer number to change"
+           ACCEPT WS-SEARCH-NUMBER
+           MOVE WS-SEARCH-NUMBER TO INDEXED-CUSTOMER-NO
+           READ CUSTOMER-FILE-INDEXED
+               INVALID KEY
+                   DISPLAY "Customer not found."
+               NOT INVALID KEY
+                   DISPLAY "Enter new first name (blank to skip)"
+                   ACCEPT CLG-NEW-VALUE
+                   IF CLG-NEW-VALUE NOT = SPACES
+                       MOVE INDEXED-FIRST-NAME TO CLG-OLD-VALUE
+                       MOVE CLG-NEW-VALUE TO INDEXED-FIRST-NAME
+                       REWRITE INDEXED-CUSTOMER-RECORD
+                       MOVE "CHANGE" TO CLG-ACTION
+                       MOVE "FIRST-NAME" TO CLG-FIELD-NAME
+                       PERFORM 450-LOG-CHANGE
+                   END-IF
+                   DISPLAY "Enter new last name (blank to skip)"
+                   ACCEPT CLG-NEW-VALUE
+                   IF CLG-NEW-VALUE NOT = SPACES
+                       MOVE INDEXED-LAST-NAME TO CLG-OLD-VALUE
+                       MOVE CLG-NEW-VALUE TO INDEXED-LAST-NAME
+                       REWRITE INDEXED-CUSTOMER-RECORD
+                       MOVE "CHANGE" TO CLG-ACTION
+                       MOVE "LAST-NAME" TO CLG-FIELD-NAME
+                       PERFORM 450-LOG-CHANGE
+                   END-IF
+                   DISPLAY "Enter new phone number (blank to skip)"
+                   ACCEPT CLG-NEW-VALUE
+                   IF CLG-NEW-VALUE NOT = SPACES
+                       MOVE INDEXED-PHONE-NUMBER TO CLG-OLD-VALUE
+                       MOVE CLG-NEW-VALUE TO INDEXED-PHONE-NUMBER
+                       REWRITE INDEXED-CUSTOMER-RECORD
+                       MOVE "CHANGE" TO CLG-ACTION
+                       MOVE "PHONE-NUMBER" TO CLG-FIELD-NAME
+                       PERFORM 450-LOG-CHANGE
+                   END-IF
+           END-READ.
+       430-DELETE-CUSTOMER.
+           DISPLAY "Enter customer number to delete"
+           ACCEPT WS-SEARCH-NUMBER
+           MOVE WS-SEARCH-NUMBER TO INDEXED-CUSTOMER-NO
+           READ CUSTOMER-FILE-INDEXED
+               INVALID KEY
+                   DISPLAY "Customer not found."
+               NOT INVALID KEY
+                   DELETE CUSTOMER-FILE-INDEXED
+                       INVALID KEY
+                           DISPLAY "Unable to delete."
+                       NOT INVALID KEY
+                           MOVE "DELETE" TO CLG-ACTION
+                           MOVE SPACES TO CLG-FIELD-NAME
+                           MOVE SPACES TO CLG-OLD-VALUE
+                           MOVE SPACES TO CLG-NEW-VALUE
+                           PERFORM 450-LOG-CHANGE
+                   END-DELETE
+           END-READ.
+       450-LOG-CHANGE.
+           OPEN EXTEND CHANGE-LOG-FILE
+           MOVE INDEXED-CUSTOMER-NO TO CLG-CUSTOMER-NUMBER
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE CLG-TIMESTAMP =
+               WS-CURRENT-DATE * 1000000 + WS-CURRENT-TIME
+           MOVE WS-USERNAME TO CLG-USERNAME
+           WRITE CHANGE-LOG-RECORD
+           CLOSE CHANGE-LOG-FILE.
