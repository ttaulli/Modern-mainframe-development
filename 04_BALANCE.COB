@@ -1,13 +1,165 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BALANCE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO
+           "ACCOUNTS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BALANCE-REPORT-FILE ASSIGN TO
+           "BALANCE-REPORT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TRANSACTIONS-FILE ASSIGN TO
+           "TRANSACTIONS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS-FILE.
+       01 ACCOUNT-RECORD.
+           05 ACCT-NUMBER PIC X(6).
+           05 ACCT-PRINCIPAL PIC S9(9)V99.
+           05 ACCT-ANNUAL-RATE PIC 9(2)V999.
+           05 ACCT-YEARS PIC 9(2).
+           05 ACCT-FREQUENCY PIC X(1).
+       FD TRANSACTIONS-FILE.
+       01 TRANSACTION-RECORD.
+           05 TXN-ACCT-NUMBER PIC X(6).
+           05 TXN-YEAR PIC 9(2).
+           05 TXN-AMOUNT PIC S9(9)V99.
+       FD BALANCE-REPORT-FILE.
+       01 BALANCE-REPORT-RECORD.
+           05 RPT-ACCT-NUMBER PIC X(6).
+           05 RPT-YEAR PIC 9(2).
+           05 RPT-BALANCE PIC S9(9)V99.
        WORKING-STORAGE SECTION.
+       01 WS-MODE PIC X VALUE "I".
+       01 WS-ACCOUNTS-EOF PIC X VALUE "N".
+       01 WS-ACCT-NUMBER PIC X(6) VALUE "INTRAC".
        01 YEAR PIC 9(2) VALUE 0.
-       01 BALANCE PIC 9(4) VALUE 1000.
+       01 BALANCE PIC S9(9)V99 VALUE 0.
+       01 WS-PRINCIPAL PIC S9(9)V99 VALUE 0.
+       01 WS-ANNUAL-RATE PIC 9(2)V999 VALUE 0.
+       01 WS-YEARS PIC 9(2) VALUE 0.
+       01 WS-FREQUENCY PIC X(1) VALUE "A".
+       01 WS-PERIODS-PER-YEAR PIC 9(2) VALUE 1.
+       01 WS-PERIOD-INDEX PIC 9(2) VALUE 0.
+       01 WS-GROWTH-RATE PIC 9(3)V9(6) VALUE 0.
+       01 WS-TRANSACTIONS-EOF PIC X VALUE "N".
+       01 WS-TXN-COUNT PIC 9(4) VALUE 0.
+       01 WS-TXN-TABLE.
+           05 WS-TXN-ENTRY OCCURS 200 TIMES INDEXED BY TXN-IDX.
+               10 WS-TXN-ACCT-NUMBER PIC X(6).
+               10 WS-TXN-YEAR PIC 9(2).
+               10 WS-TXN-AMOUNT PIC S9(9)V99.
        PROCEDURE DIVISION.
-       PERFORM VARYING YEAR FROM 1 BY 1
-           UNTIL YEAR > 10
-           COMPUTE BALANCE = BALANCE * 1.05
-           DISPLAY "Balance is $" BALANCE
-       END-PERFORM.
-       GOBACK.
+       100-MAIN.
+           OPEN OUTPUT BALANCE-REPORT-FILE
+           DISPLAY "Run in interactive or batch mode? (I/B)"
+           ACCEPT WS-MODE
+           IF WS-MODE = "B" OR WS-MODE = "b"
+               PERFORM 300-BATCH-RUN
+           ELSE
+               PERFORM 200-INTERACTIVE-RUN
+           END-IF
+           CLOSE BALANCE-REPORT-FILE
+           GOBACK.
+       200-INTERACTIVE-RUN.
+           DISPLAY "Enter the starting principal"
+           ACCEPT WS-PRINCIPAL
+           DISPLAY "Enter the annual interest rate (e.g. 05.000 for 5%)"
+           ACCEPT WS-ANNUAL-RATE
+           DISPLAY "Enter the number of years to project"
+           ACCEPT WS-YEARS
+           DISPLAY "Enter the compounding frequency (A/Q/M)"
+           ACCEPT WS-FREQUENCY
+           MOVE "INTRAC" TO WS-ACCT-NUMBER
+           PERFORM 500-ENTER-TRANSACTIONS
+           PERFORM 400-PROJECT-BALANCE.
+       500-ENTER-TRANSACTIONS.
+           DISPLAY "Enter the number of scheduled withdrawals/deposits"
+           ACCEPT WS-TXN-COUNT
+           IF WS-TXN-COUNT > 200
+               DISPLAY "Maximum of 200 transactions supported - "
+                   "limiting entry to 200"
+               MOVE 200 TO WS-TXN-COUNT
+           END-IF
+           PERFORM VARYING TXN-IDX FROM 1 BY 1
+               UNTIL TXN-IDX > WS-TXN-COUNT
+               MOVE "INTRAC" TO WS-TXN-ACCT-NUMBER(TXN-IDX)
+               DISPLAY "Enter the year of transaction " TXN-IDX
+               ACCEPT WS-TXN-YEAR(TXN-IDX)
+               DISPLAY "Enter the amount (negative for withdrawal)"
+               ACCEPT WS-TXN-AMOUNT(TXN-IDX)
+           END-PERFORM.
+       600-LOAD-TRANSACTIONS.
+           OPEN INPUT TRANSACTIONS-FILE
+           READ TRANSACTIONS-FILE
+               AT END MOVE "Y" TO WS-TRANSACTIONS-EOF
+           END-READ
+           PERFORM UNTIL WS-TRANSACTIONS-EOF = "Y"
+               IF WS-TXN-COUNT < 200
+                   ADD 1 TO WS-TXN-COUNT
+                   MOVE TXN-ACCT-NUMBER
+                       TO WS-TXN-ACCT-NUMBER(WS-TXN-COUNT)
+                   MOVE TXN-YEAR TO WS-TXN-YEAR(WS-TXN-COUNT)
+                   MOVE TXN-AMOUNT TO WS-TXN-AMOUNT(WS-TXN-COUNT)
+               ELSE
+                   DISPLAY "Transaction table full, record skipped "
+                       "for account " TXN-ACCT-NUMBER
+               END-IF
+               READ TRANSACTIONS-FILE
+                   AT END MOVE "Y" TO WS-TRANSACTIONS-EOF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTIONS-FILE.
+       300-BATCH-RUN.
+           PERFORM 600-LOAD-TRANSACTIONS
+           OPEN INPUT ACCOUNTS-FILE
+           READ ACCOUNTS-FILE
+               AT END MOVE "Y" TO WS-ACCOUNTS-EOF
+           END-READ
+           PERFORM UNTIL WS-ACCOUNTS-EOF = "Y"
+               DISPLAY "Account " ACCT-NUMBER
+               MOVE ACCT-NUMBER TO WS-ACCT-NUMBER
+               MOVE ACCT-PRINCIPAL TO WS-PRINCIPAL
+               MOVE ACCT-ANNUAL-RATE TO WS-ANNUAL-RATE
+               MOVE ACCT-YEARS TO WS-YEARS
+               MOVE ACCT-FREQUENCY TO WS-FREQUENCY
+               PERFORM 400-PROJECT-BALANCE
+               READ ACCOUNTS-FILE
+                   AT END MOVE "Y" TO WS-ACCOUNTS-EOF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE.
+       400-PROJECT-BALANCE.
+           MOVE WS-PRINCIPAL TO BALANCE
+           MOVE FUNCTION UPPER-CASE(WS-FREQUENCY) TO WS-FREQUENCY
+           EVALUATE WS-FREQUENCY
+               WHEN "Q"
+                   MOVE 4 TO WS-PERIODS-PER-YEAR
+               WHEN "M"
+                   MOVE 12 TO WS-PERIODS-PER-YEAR
+               WHEN OTHER
+                   MOVE 1 TO WS-PERIODS-PER-YEAR
+           END-EVALUATE
+           COMPUTE WS-GROWTH-RATE =
+               1 + (WS-ANNUAL-RATE / 100 / WS-PERIODS-PER-YEAR)
+           PERFORM VARYING YEAR FROM 1 BY 1
+               UNTIL YEAR > WS-YEARS
+               PERFORM VARYING WS-PERIOD-INDEX FROM 1 BY 1
+                   UNTIL WS-PERIOD-INDEX > WS-PERIODS-PER-YEAR
+                   COMPUTE BALANCE = BALANCE * WS-GROWTH-RATE
+               END-PERFORM
+               PERFORM VARYING TXN-IDX FROM 1 BY 1
+                   UNTIL TXN-IDX > WS-TXN-COUNT
+                   IF WS-TXN-ACCT-NUMBER(TXN-IDX) = WS-ACCT-NUMBER
+                       AND WS-TXN-YEAR(TXN-IDX) = YEAR
+                       ADD WS-TXN-AMOUNT(TXN-IDX) TO BALANCE
+                   END-IF
+               END-PERFORM
+               DISPLAY "Balance is $" BALANCE
+               MOVE WS-ACCT-NUMBER TO RPT-ACCT-NUMBER
+               MOVE YEAR TO RPT-YEAR
+               MOVE BALANCE TO RPT-BALANCE
+               WRITE BALANCE-REPORT-RECORD
+           END-PERFORM.
