@@ -1,21 +1,180 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOGIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO
+           "USERS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SESSION-FILE ASSIGN TO
+           "SESSION.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOGIN-AUDIT-FILE ASSIGN TO
+           "LOGIN-AUDIT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD USER-FILE.
+       01 USER-FILE-RECORD.
+           05 USR-USERNAME PIC X(20).
+           05 USR-USER-PASSWORD PIC X(20).
+           05 USR-FAILED-ATTEMPTS PIC 9.
+           05 USR-LOCKED PIC X.
+           05 USR-PASSWORD-DATE PIC 9(8).
+      * USR-ROLE: A = admin, O = operator, V = view-only
+           05 USR-ROLE PIC X(1).
+       FD SESSION-FILE.
+       01 SESSION-RECORD.
+           05 SES-USERNAME PIC X(20).
+           05 SES-ROLE PIC X(1).
+       FD LOGIN-AUDIT-FILE.
+       01 LOGIN-AUDIT-RECORD.
+           05 AUD-USERNAME PIC X(20).
+           05 AUD-DATE PIC 9(8).
+           05 AUD-TIME PIC 9(8).
+           05 AUD-RESULT PIC X(20).
+           05 AUD-TERMINAL-ID PIC X(10).
        WORKING-STORAGE SECTION.
        01 USERNAME		PIC X(20).
-       01 PASSWORD		PIC X(20).
+       01 USER-PASSWORD		PIC X(20).
+       01 WS-USER-EOF PIC X VALUE "N".
+       01 WS-USER-COUNT PIC 9(4) VALUE 0.
+       01 WS-USER-FOUND PIC 9(4) VALUE 0.
+       01 WS-MAX-FAILED-ATTEMPTS PIC 9 VALUE 3.
+       01 WS-PASSWORD-MAX-AGE-DAYS PIC 9(4) VALUE 90.
+       01 WS-TODAY PIC 9(8) VALUE 0.
+       01 WS-PASSWORD-AGE-DAYS PIC S9(8) VALUE 0.
+       01 WS-NEW-PASSWORD PIC X(20) VALUE SPACES.
+       01 WS-TERMINAL-ID PIC X(10) VALUE SPACES.
+       01 WS-LOGIN-RESULT PIC X(20) VALUE SPACES.
+       01 WS-USER-TABLE.
+           05 WS-USER-ENTRY OCCURS 500 TIMES INDEXED BY USER-IDX.
+               10 WS-UT-USERNAME PIC X(20).
+               10 WS-UT-USER-PASSWORD PIC X(20).
+               10 WS-UT-FAILED-ATTEMPTS PIC 9.
+               10 WS-UT-LOCKED PIC X.
+               10 WS-UT-PASSWORD-DATE PIC 9(8).
+               10 WS-UT-ROLE PIC X(1).
        PROCEDURE DIVISION.
-       DISPLAY "Enter your user name"
-       ACCEPT USERNAME
-       DISPLAY "Enter your password"
-       ACCEPT PASSWORD
-       IF USERNAME = "Tom68"
-           IF PASSWORD = "12345"
-              DISPLAY "Login successful!"
+       100-MAIN.
+           OPEN EXTEND LOGIN-AUDIT-FILE
+           PERFORM 150-LOAD-USERS
+           DISPLAY "Enter your user name"
+           ACCEPT USERNAME
+           DISPLAY "Enter your password"
+           ACCEPT USER-PASSWORD
+           DISPLAY "Enter your terminal ID"
+           ACCEPT WS-TERMINAL-ID
+           PERFORM 200-FIND-USER
+           IF WS-USER-FOUND = 0
+               DISPLAY "Incorrect user name."
+               MOVE "UNKNOWN USER" TO WS-LOGIN-RESULT
            ELSE
-	       DISPLAY "Incorrect password."
-       END-IF
-       ELSE
-           DISPLAY "Incorrect user name."
-       END-IF.
-       GOBACK.
+               IF WS-UT-LOCKED(WS-USER-FOUND) = "Y"
+                   DISPLAY "Account is locked. Contact an admin."
+                   MOVE "LOCKED" TO WS-LOGIN-RESULT
+               ELSE
+                   IF USER-PASSWORD = WS-UT-USER-PASSWORD(WS-USER-FOUND)
+                       MOVE 0 TO WS-UT-FAILED-ATTEMPTS(WS-USER-FOUND)
+                       DISPLAY "Login successful!"
+                       DISPLAY "Access level: "
+                           WS-UT-ROLE(WS-USER-FOUND)
+                       MOVE "SUCCESS" TO WS-LOGIN-RESULT
+                       PERFORM 260-WRITE-SESSION
+                       PERFORM 250-CHECK-PASSWORD-AGE
+                   ELSE
+                       ADD 1 TO WS-UT-FAILED-ATTEMPTS(WS-USER-FOUND)
+                       MOVE "FAILED PASSWORD" TO WS-LOGIN-RESULT
+                       IF WS-UT-FAILED-ATTEMPTS(WS-USER-FOUND)
+                           >= WS-MAX-FAILED-ATTEMPTS
+                           MOVE "Y" TO WS-UT-LOCKED(WS-USER-FOUND)
+                           DISPLAY "Incorrect password. Account is now "
+                               "locked."
+                           MOVE "FAILED-LOCKED OUT" TO WS-LOGIN-RESULT
+                       ELSE
+                           DISPLAY "Incorrect password."
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 270-WRITE-LOGIN-AUDIT
+           PERFORM 180-SAVE-USERS
+           CLOSE LOGIN-AUDIT-FILE
+           GOBACK.
+       150-LOAD-USERS.
+           OPEN INPUT USER-FILE
+           READ USER-FILE
+               AT END MOVE "Y" TO WS-USER-EOF
+           END-READ
+           PERFORM UNTIL WS-USER-EOF = "Y"
+               IF WS-USER-COUNT < 500
+                   ADD 1 TO WS-USER-COUNT
+                   MOVE USR-USERNAME TO WS-UT-USERNAME(WS-USER-COUNT)
+                   MOVE USR-USER-PASSWORD TO
+                       WS-UT-USER-PASSWORD(WS-USER-COUNT)
+                   MOVE USR-FAILED-ATTEMPTS TO
+                       WS-UT-FAILED-ATTEMPTS(WS-USER-COUNT)
+                   MOVE USR-LOCKED TO WS-UT-LOCKED(WS-USER-COUNT)
+                   MOVE USR-PASSWORD-DATE TO
+                       WS-UT-PASSWORD-DATE(WS-USER-COUNT)
+                   MOVE USR-ROLE TO WS-UT-ROLE(WS-USER-COUNT)
+               ELSE
+                   DISPLAY "User table full, record skipped for "
+                       USR-USERNAME
+               END-IF
+               READ USER-FILE
+                   AT END MOVE "Y" TO WS-USER-EOF
+               END-READ
+           END-PERFORM
+           CLOSE USER-FILE.
+       180-SAVE-USERS.
+           OPEN OUTPUT USER-FILE
+           PERFORM VARYING USER-IDX FROM 1 BY 1
+               UNTIL USER-IDX > WS-USER-COUNT
+               MOVE WS-UT-USERNAME(USER-IDX) TO USR-USERNAME
+               MOVE WS-UT-USER-PASSWORD(USER-IDX) TO USR-USER-PASSWORD
+               MOVE WS-UT-FAILED-ATTEMPTS(USER-IDX) TO
+                   USR-FAILED-ATTEMPTS
+               MOVE WS-UT-LOCKED(USER-IDX) TO USR-LOCKED
+               MOVE WS-UT-PASSWORD-DATE(USER-IDX) TO USR-PASSWORD-DATE
+               MOVE WS-UT-ROLE(USER-IDX) TO USR-ROLE
+               WRITE USER-FILE-RECORD
+           END-PERFORM
+           CLOSE USER-FILE.
+       250-CHECK-PASSWORD-AGE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-PASSWORD-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+               FUNCTION INTEGER-OF-DATE(
+                   WS-UT-PASSWORD-DATE(WS-USER-FOUND))
+           IF WS-PASSWORD-AGE-DAYS > WS-PASSWORD-MAX-AGE-DAYS
+               DISPLAY "Your password has expired. "
+                   "You must choose a new one."
+               DISPLAY "Enter a new password"
+               ACCEPT WS-NEW-PASSWORD
+               MOVE WS-NEW-PASSWORD TO
+                   WS-UT-USER-PASSWORD(WS-USER-FOUND)
+               MOVE WS-TODAY TO WS-UT-PASSWORD-DATE(WS-USER-FOUND)
+               DISPLAY "Password changed successfully."
+           END-IF.
+       260-WRITE-SESSION.
+           OPEN OUTPUT SESSION-FILE
+           MOVE USERNAME TO SES-USERNAME
+           MOVE WS-UT-ROLE(WS-USER-FOUND) TO SES-ROLE
+           WRITE SESSION-RECORD
+           CLOSE SESSION-FILE.
+       200-FIND-USER.
+           MOVE 0 TO WS-USER-FOUND
+           PERFORM VARYING USER-IDX FROM 1 BY 1
+               UNTIL USER-IDX > WS-USER-COUNT
+               IF WS-UT-USERNAME(USER-IDX) = USERNAME
+                   MOVE USER-IDX TO WS-USER-FOUND
+               END-IF
+           END-PERFORM.
+       270-WRITE-LOGIN-AUDIT.
+           MOVE USERNAME TO AUD-USERNAME
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           MOVE WS-LOGIN-RESULT TO AUD-RESULT
+           MOVE WS-TERMINAL-ID TO AUD-TERMINAL-ID
+           WRITE LOGIN-AUDIT-RECORD.
