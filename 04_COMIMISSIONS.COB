@@ -1,22 +1,311 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMMISSIONS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALESPERSON-FILE ASSIGN TO
+           "SALESPERSON.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COMMISSION-REPORT-FILE ASSIGN TO
+           "COMMISSION-REPORT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TIER-FILE ASSIGN TO
+           "TIERS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL YTD-FILE ASSIGN TO
+           "YTD-COMMISSIONS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT APPROVAL-FILE ASSIGN TO
+           "COMMISSION-APPROVALS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD SALESPERSON-FILE.
+       01 SALESPERSON-RECORD.
+           05 SALES-ID PIC X(6).
+           05 PRODUCT-LINE PIC X(4).
+           05 UNITS-SOLD PIC 9(4).
+           05 TXN-TYPE PIC X(1).
+               88 SALE-TRANSACTION VALUE "S".
+               88 ADJUSTMENT-TRANSACTION VALUE "A".
+       FD COMMISSION-REPORT-FILE.
+       01 COMMISSION-REPORT-RECORD.
+           05 RPT-SALES-ID PIC X(6).
+           05 RPT-UNITS-SOLD PIC 9(4).
+           05 RPT-MESSAGE PIC X(105).
+       FD TIER-FILE.
+       01 TIER-RECORD.
+           05 TF-PRODUCT-LINE PIC X(4).
+           05 TF-UNDER-MAX PIC 9(4).
+           05 TF-QUOTA-MAX PIC 9(4).
+           05 TF-UNDER-RATE PIC 9(2)V9.
+           05 TF-QUOTA-RATE PIC 9(2)V9.
+           05 TF-OVER-RATE PIC 9(2)V9.
+           05 TF-APPROVAL-CAP PIC 9(9)V99.
+       FD YTD-FILE.
+       01 YTD-RECORD.
+           05 YTD-SALES-ID PIC X(6).
+           05 YTD-COMMISSION-AMOUNT PIC S9(9)V99.
+           05 YTD-LAST-RATE PIC 9(2)V9.
+           05 YTD-LAST-TIER PIC 9(2).
+       FD APPROVAL-FILE.
+       01 APPROVAL-RECORD.
+           05 APR-SALES-ID PIC X(6).
+           05 APR-PRODUCT-LINE PIC X(4).
+           05 APR-UNITS-SOLD PIC 9(4).
+           05 APR-COMMISSION-AMOUNT PIC 9(9)V99.
+           05 APR-APPROVAL-CAP PIC 9(9)V99.
        WORKING-STORAGE SECTION.
-       01 COMMISSIONS PIC 99 VALUE ZERO.
-           88 UNDER-QUOTA VALUE 0 THRU 10.
-           88 QUOTA VALUE 11 THRU 30.
-           88 OVER-QUOTA VALUE 31 THRU 99.
+       01 WS-MODE PIC X VALUE "I".
+       01 WS-SALESPERSON-EOF PIC X VALUE "N".
+       01 WS-TIER-EOF PIC X VALUE "N".
+       01 WS-SALES-ID PIC X(6) VALUE "INTRAC".
+       01 WS-PRODUCT-LINE PIC X(4) VALUE "STD".
+       01 COMMISSIONS PIC 9(4) VALUE ZERO.
+       01 WS-MESSAGE PIC X(105) VALUE SPACES.
+       01 WS-MESSAGE-SUFFIX PIC X(45) VALUE SPACES.
+       01 WS-TIER-COUNT PIC 9(2) VALUE 1.
+       01 WS-TIER-TABLE.
+           05 WS-TIER-ENTRY OCCURS 50 TIMES INDEXED BY TIER-IDX.
+               10 WS-TIER-PRODUCT-LINE PIC X(4).
+               10 WS-TIER-UNDER-MAX PIC 9(4).
+               10 WS-TIER-QUOTA-MAX PIC 9(4).
+               10 WS-TIER-UNDER-RATE PIC 9(2)V9.
+               10 WS-TIER-QUOTA-RATE PIC 9(2)V9.
+               10 WS-TIER-OVER-RATE PIC 9(2)V9.
+               10 WS-TIER-APPROVAL-CAP PIC 9(9)V99.
+       01 WS-FOUND-TIER PIC 9(2) VALUE 1.
+       01 WS-COMMISSION-RATE PIC 9(2)V9 VALUE 0.
+       01 WS-FORMAT-RATE PIC Z9.9.
+       01 WS-TIER-LEVEL PIC X(25) VALUE SPACES.
+       01 WS-COMMISSION-AMOUNT PIC 9(9)V99 VALUE 0.
+       01 WS-FORMAT-AMOUNT PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-APPROVAL-NEEDED PIC X VALUE "N".
+           88 APPROVAL-REQUIRED VALUE "Y".
+       01 WS-TXN-TYPE PIC X(1) VALUE "S".
+           88 WS-IS-ADJUSTMENT VALUE "A".
+       01 WS-YTD-EOF PIC X VALUE "N".
+       01 WS-YTD-COUNT PIC 9(4) VALUE 0.
+       01 WS-YTD-FOUND PIC 9(4) VALUE 0.
+       01 WS-YTD-TABLE.
+           05 WS-YTD-ENTRY OCCURS 500 TIMES INDEXED BY YTD-IDX.
+               10 WS-YTD-SALES-ID PIC X(6).
+               10 WS-YTD-AMOUNT PIC S9(9)V99.
+               10 WS-YTD-LAST-RATE PIC 9(2)V9.
+               10 WS-YTD-LAST-TIER PIC 9(2).
        PROCEDURE DIVISION.
-       DISPLAY "Enter the number of units sold"
-       ACCEPT COMMISSIONS
-       EVALUATE TRUE
-           WHEN UNDER-QUOTA
-              DISPLAY "Commission is 10% and this is under the quota."
-           WHEN QUOTA
-              DISPLAY "Commission is 15% and this meets the quota."
-           WHEN OVER-QUOTA
-              DISPLAY "Commission is 20% and this is over the quota."
-           WHEN OTHER
-              DISPLAY "This is the default"
-       END-EVALUATE.
-       GOBACK.
+       100-MAIN.
+           PERFORM 050-INIT-DEFAULT-TIER
+           PERFORM 060-LOAD-TIERS
+           PERFORM 070-LOAD-YTD
+           OPEN OUTPUT APPROVAL-FILE
+           DISPLAY "Run in interactive or batch mode? (I/B)"
+           ACCEPT WS-MODE
+           IF WS-MODE = "B" OR WS-MODE = "b"
+               PERFORM 300-BATCH-RUN
+           ELSE
+               PERFORM 200-INTERACTIVE-RUN
+           END-IF
+           CLOSE APPROVAL-FILE
+           PERFORM 080-SAVE-YTD
+           GOBACK.
+       070-LOAD-YTD.
+           OPEN INPUT YTD-FILE
+           READ YTD-FILE
+               AT END MOVE "Y" TO WS-YTD-EOF
+           END-READ
+           PERFORM UNTIL WS-YTD-EOF = "Y"
+               IF WS-YTD-COUNT < 500
+                   ADD 1 TO WS-YTD-COUNT
+                   MOVE YTD-SALES-ID TO WS-YTD-SALES-ID(WS-YTD-COUNT)
+                   MOVE YTD-COMMISSION-AMOUNT
+                       TO WS-YTD-AMOUNT(WS-YTD-COUNT)
+                   MOVE YTD-LAST-RATE TO WS-YTD-LAST-RATE(WS-YTD-COUNT)
+                   MOVE YTD-LAST-TIER TO WS-YTD-LAST-TIER(WS-YTD-COUNT)
+               ELSE
+                   DISPLAY "YTD table full, record skipped for "
+                       YTD-SALES-ID
+               END-IF
+               READ YTD-FILE
+                   AT END MOVE "Y" TO WS-YTD-EOF
+               END-READ
+           END-PERFORM
+           CLOSE YTD-FILE.
+       080-SAVE-YTD.
+           OPEN OUTPUT YTD-FILE
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+               UNTIL YTD-IDX > WS-YTD-COUNT
+               MOVE WS-YTD-SALES-ID(YTD-IDX) TO YTD-SALES-ID
+               MOVE WS-YTD-AMOUNT(YTD-IDX) TO YTD-COMMISSION-AMOUNT
+               MOVE WS-YTD-LAST-RATE(YTD-IDX) TO YTD-LAST-RATE
+               MOVE WS-YTD-LAST-TIER(YTD-IDX) TO YTD-LAST-TIER
+               WRITE YTD-RECORD
+           END-PERFORM
+           CLOSE YTD-FILE.
+       395-FIND-YTD-ENTRY.
+           MOVE 0 TO WS-YTD-FOUND
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+               UNTIL YTD-IDX > WS-YTD-COUNT
+               IF WS-YTD-SALES-ID(YTD-IDX) = WS-SALES-ID
+                   MOVE YTD-IDX TO WS-YTD-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-YTD-FOUND = 0 AND WS-YTD-COUNT < 500
+               ADD 1 TO WS-YTD-COUNT
+               MOVE WS-YTD-COUNT TO WS-YTD-FOUND
+               MOVE WS-SALES-ID TO WS-YTD-SALES-ID(WS-YTD-FOUND)
+               MOVE 0 TO WS-YTD-AMOUNT(WS-YTD-FOUND)
+               MOVE 0 TO WS-YTD-LAST-RATE(WS-YTD-FOUND)
+               MOVE 1 TO WS-YTD-LAST-TIER(WS-YTD-FOUND)
+           END-IF.
+       390-UPDATE-YTD.
+           IF WS-IS-ADJUSTMENT
+               SUBTRACT WS-COMMISSION-AMOUNT
+                   FROM WS-YTD-AMOUNT(WS-YTD-FOUND)
+           ELSE
+               ADD WS-COMMISSION-AMOUNT TO WS-YTD-AMOUNT(WS-YTD-FOUND)
+           END-IF.
+       050-INIT-DEFAULT-TIER.
+           MOVE "STD" TO WS-TIER-PRODUCT-LINE(1)
+           MOVE 10 TO WS-TIER-UNDER-MAX(1)
+           MOVE 30 TO WS-TIER-QUOTA-MAX(1)
+           MOVE 10.0 TO WS-TIER-UNDER-RATE(1)
+           MOVE 15.0 TO WS-TIER-QUOTA-RATE(1)
+           MOVE 20.0 TO WS-TIER-OVER-RATE(1)
+           MOVE 5000.00 TO WS-TIER-APPROVAL-CAP(1)
+           MOVE 1 TO WS-TIER-COUNT.
+       060-LOAD-TIERS.
+           OPEN INPUT TIER-FILE
+           READ TIER-FILE
+               AT END MOVE "Y" TO WS-TIER-EOF
+           END-READ
+           PERFORM UNTIL WS-TIER-EOF = "Y"
+               IF WS-TIER-COUNT < 50
+                   ADD 1 TO WS-TIER-COUNT
+                   MOVE TF-PRODUCT-LINE TO
+                       WS-TIER-PRODUCT-LINE(WS-TIER-COUNT)
+                   MOVE TF-UNDER-MAX TO
+                       WS-TIER-UNDER-MAX(WS-TIER-COUNT)
+                   MOVE TF-QUOTA-MAX TO
+                       WS-TIER-QUOTA-MAX(WS-TIER-COUNT)
+                   MOVE TF-UNDER-RATE TO
+                       WS-TIER-UNDER-RATE(WS-TIER-COUNT)
+                   MOVE TF-QUOTA-RATE TO
+                       WS-TIER-QUOTA-RATE(WS-TIER-COUNT)
+                   MOVE TF-OVER-RATE TO
+                       WS-TIER-OVER-RATE(WS-TIER-COUNT)
+                   MOVE TF-APPROVAL-CAP TO
+                       WS-TIER-APPROVAL-CAP(WS-TIER-COUNT)
+               ELSE
+                   DISPLAY "Tier table full, record skipped for "
+                       TF-PRODUCT-LINE
+               END-IF
+               READ TIER-FILE
+                   AT END MOVE "Y" TO WS-TIER-EOF
+               END-READ
+           END-PERFORM
+           CLOSE TIER-FILE.
+       200-INTERACTIVE-RUN.
+           DISPLAY "Enter the product line (default STD)"
+           ACCEPT WS-PRODUCT-LINE
+           DISPLAY "Enter the number of units sold"
+           ACCEPT COMMISSIONS
+           PERFORM 400-EVALUATE-COMMISSION
+           DISPLAY WS-MESSAGE.
+       300-BATCH-RUN.
+           OPEN INPUT SALESPERSON-FILE
+           OPEN OUTPUT COMMISSION-REPORT-FILE
+           READ SALESPERSON-FILE
+               AT END MOVE "Y" TO WS-SALESPERSON-EOF
+           END-READ
+           PERFORM UNTIL WS-SALESPERSON-EOF = "Y"
+               MOVE SALES-ID TO WS-SALES-ID
+               MOVE PRODUCT-LINE TO WS-PRODUCT-LINE
+               MOVE UNITS-SOLD TO COMMISSIONS
+               MOVE TXN-TYPE TO WS-TXN-TYPE
+               PERFORM 400-EVALUATE-COMMISSION
+               MOVE WS-SALES-ID TO RPT-SALES-ID
+               MOVE UNITS-SOLD TO RPT-UNITS-SOLD
+               MOVE WS-MESSAGE TO RPT-MESSAGE
+               WRITE COMMISSION-REPORT-RECORD
+               READ SALESPERSON-FILE
+                   AT END MOVE "Y" TO WS-SALESPERSON-EOF
+               END-READ
+           END-PERFORM
+           CLOSE SALESPERSON-FILE
+           CLOSE COMMISSION-REPORT-FILE.
+       350-FIND-TIER.
+           MOVE 1 TO WS-FOUND-TIER
+           PERFORM VARYING TIER-IDX FROM 1 BY 1
+               UNTIL TIER-IDX > WS-TIER-COUNT
+               IF WS-TIER-PRODUCT-LINE(TIER-IDX) = WS-PRODUCT-LINE
+                   MOVE TIER-IDX TO WS-FOUND-TIER
+               END-IF
+           END-PERFORM.
+       400-EVALUATE-COMMISSION.
+           PERFORM 395-FIND-YTD-ENTRY
+           IF WS-YTD-FOUND = 0
+               MOVE SPACES TO WS-MESSAGE
+               STRING "Unable to process - YTD table is full."
+                   DELIMITED BY SIZE INTO WS-MESSAGE
+           ELSE
+           IF WS-IS-ADJUSTMENT
+               MOVE WS-YTD-LAST-RATE(WS-YTD-FOUND) TO WS-COMMISSION-RATE
+               MOVE WS-YTD-LAST-TIER(WS-YTD-FOUND) TO WS-FOUND-TIER
+               MOVE "adjustment to prior tier" TO WS-TIER-LEVEL
+           ELSE
+               PERFORM 350-FIND-TIER
+               EVALUATE TRUE
+                   WHEN COMMISSIONS <= WS-TIER-UNDER-MAX(WS-FOUND-TIER)
+                       MOVE WS-TIER-UNDER-RATE(WS-FOUND-TIER)
+                           TO WS-COMMISSION-RATE
+                       MOVE "under quota" TO WS-TIER-LEVEL
+                   WHEN COMMISSIONS <= WS-TIER-QUOTA-MAX(WS-FOUND-TIER)
+                       MOVE WS-TIER-QUOTA-RATE(WS-FOUND-TIER)
+                           TO WS-COMMISSION-RATE
+                       MOVE "meets quota" TO WS-TIER-LEVEL
+                   WHEN OTHER
+                       MOVE WS-TIER-OVER-RATE(WS-FOUND-TIER)
+                           TO WS-COMMISSION-RATE
+                       MOVE "over quota" TO WS-TIER-LEVEL
+               END-EVALUATE
+               MOVE WS-FOUND-TIER TO WS-YTD-LAST-TIER(WS-YTD-FOUND)
+               MOVE WS-COMMISSION-RATE TO WS-YTD-LAST-RATE(WS-YTD-FOUND)
+           END-IF
+           COMPUTE WS-COMMISSION-AMOUNT ROUNDED =
+               COMMISSIONS * WS-COMMISSION-RATE
+           PERFORM 390-UPDATE-YTD
+           MOVE "N" TO WS-APPROVAL-NEEDED
+           IF WS-COMMISSION-AMOUNT > WS-TIER-APPROVAL-CAP(WS-FOUND-TIER)
+               MOVE "Y" TO WS-APPROVAL-NEEDED
+               MOVE WS-SALES-ID TO APR-SALES-ID
+               MOVE WS-PRODUCT-LINE TO APR-PRODUCT-LINE
+               MOVE COMMISSIONS TO APR-UNITS-SOLD
+               MOVE WS-COMMISSION-AMOUNT TO APR-COMMISSION-AMOUNT
+               MOVE WS-TIER-APPROVAL-CAP(WS-FOUND-TIER)
+                   TO APR-APPROVAL-CAP
+               WRITE APPROVAL-RECORD
+           END-IF
+           MOVE SPACES TO WS-MESSAGE-SUFFIX
+           IF APPROVAL-REQUIRED
+               MOVE " Manager approval required - exceeds cap."
+                   TO WS-MESSAGE-SUFFIX
+           END-IF
+           MOVE WS-COMMISSION-RATE TO WS-FORMAT-RATE
+           MOVE SPACES TO WS-MESSAGE
+           STRING "Commission is " DELIMITED BY SIZE
+               WS-FORMAT-RATE DELIMITED BY SIZE
+               "% and this is " DELIMITED BY SIZE
+               WS-TIER-LEVEL DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               WS-MESSAGE-SUFFIX DELIMITED BY SIZE
+               INTO WS-MESSAGE
+           IF WS-IS-ADJUSTMENT
+               MOVE WS-COMMISSION-AMOUNT TO WS-FORMAT-AMOUNT
+               MOVE SPACES TO WS-MESSAGE
+               STRING "Clawback of " DELIMITED BY SIZE
+                   WS-FORMAT-AMOUNT DELIMITED BY SIZE
+                   " from YTD commissions." DELIMITED BY SIZE
+                   INTO WS-MESSAGE
+           END-IF
+           END-IF.
